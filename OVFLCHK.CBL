@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OVFLCHK.
+      *****************************************************************
+      *  OVFLCHK - shared counter-increment / overflow-policy routine.
+      *
+      *  Callers pass a counter's current value, its generation-carry
+      *  field and its control-table settings (max value, warn
+      *  threshold, reset floor, policy); OVFLCHK computes the counter's
+      *  value after the add in a wide working field, compares it
+      *  against the caller's configured max value (not the field's
+      *  physical PIC 9(5) capacity) to decide overflow, raises a
+      *  warning flag when the post-add value crosses the warn
+      *  threshold, and applies the counter's configured overflow
+      *  policy instead of unconditionally zeroing the field.
+      *  Centralizing this here means every program that increments a
+      *  counter shares one overflow policy driven entirely off the
+      *  control table instead of re-implementing its own ON SIZE
+      *  ERROR clause.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SAVE-VALUE                 PIC 9(5).
+       01  WS-NEW-VALUE                  PIC 9(10).
+
+       LINKAGE SECTION.
+       01  LS-CNTR-AMOUNT                PIC 9(5).
+       01  LS-CNTR-VALUE                 PIC 9(5).
+       01  LS-CNTR-GEN-COUNT             PIC 9(5).
+       01  LS-CNTR-MAX-VALUE             PIC 9(5).
+       01  LS-CNTR-WARN-THRESHOLD        PIC 9(5).
+       01  LS-CNTR-RESET-FLOOR           PIC 9(5).
+       01  LS-CNTR-POLICY                PIC X(1).
+           88  LS-POLICY-RESET                 VALUE 'R'.
+           88  LS-POLICY-WRAP-GEN              VALUE 'W'.
+           88  LS-POLICY-ABEND                 VALUE 'A'.
+       01  LS-CNTR-WARNED-FLAG           PIC 9.
+           88  LS-CNTR-ALREADY-WARNED          VALUE 1.
+       01  LS-PRE-OVERFLOW-VALUE         PIC 9(5).
+       01  LS-WARNING-FLAG               PIC 9.
+           88  LS-WARNING-RAISED               VALUE 1.
+       01  LS-OVERFLOW-FLAG              PIC 9.
+           88  LS-OVERFLOW-OCCURRED             VALUE 1.
+       01  LS-ABEND-FLAG                 PIC 9.
+           88  LS-ABEND-REQUIRED                VALUE 1.
+
+       PROCEDURE DIVISION USING LS-CNTR-AMOUNT, LS-CNTR-VALUE,
+               LS-CNTR-GEN-COUNT, LS-CNTR-MAX-VALUE,
+               LS-CNTR-WARN-THRESHOLD, LS-CNTR-RESET-FLOOR,
+               LS-CNTR-POLICY, LS-CNTR-WARNED-FLAG,
+               LS-PRE-OVERFLOW-VALUE,
+               LS-WARNING-FLAG, LS-OVERFLOW-FLAG, LS-ABEND-FLAG.
+
+       0000-OVFLCHK-MAIN.
+           MOVE 0 TO LS-WARNING-FLAG
+           MOVE 0 TO LS-OVERFLOW-FLAG
+           MOVE 0 TO LS-ABEND-FLAG
+           MOVE ZERO TO LS-PRE-OVERFLOW-VALUE
+
+           MOVE LS-CNTR-VALUE TO WS-SAVE-VALUE
+           COMPUTE WS-NEW-VALUE = LS-CNTR-VALUE + LS-CNTR-AMOUNT
+
+           IF WS-NEW-VALUE > LS-CNTR-MAX-VALUE
+               MOVE 1 TO LS-OVERFLOW-FLAG
+               MOVE WS-SAVE-VALUE TO LS-PRE-OVERFLOW-VALUE
+           ELSE
+               IF WS-NEW-VALUE >= LS-CNTR-WARN-THRESHOLD
+                   AND NOT LS-CNTR-ALREADY-WARNED
+                   MOVE 1 TO LS-WARNING-FLAG
+                   MOVE 1 TO LS-CNTR-WARNED-FLAG
+               END-IF
+               MOVE WS-NEW-VALUE TO LS-CNTR-VALUE
+           END-IF
+
+           IF LS-OVERFLOW-OCCURRED
+               PERFORM 1000-APPLY-OVERFLOW-POLICY
+           END-IF
+
+           GOBACK.
+
+       1000-APPLY-OVERFLOW-POLICY.
+           EVALUATE TRUE
+               WHEN LS-POLICY-RESET
+                   MOVE LS-CNTR-RESET-FLOOR TO LS-CNTR-VALUE
+                   MOVE 0 TO LS-CNTR-WARNED-FLAG
+               WHEN LS-POLICY-WRAP-GEN
+                   ADD 1 TO LS-CNTR-GEN-COUNT
+                   MOVE LS-CNTR-RESET-FLOOR TO LS-CNTR-VALUE
+                   MOVE 0 TO LS-CNTR-WARNED-FLAG
+               WHEN LS-POLICY-ABEND
+                   MOVE 1 TO LS-ABEND-FLAG
+                   MOVE LS-PRE-OVERFLOW-VALUE TO LS-CNTR-VALUE
+               WHEN OTHER
+                   MOVE LS-CNTR-RESET-FLOOR TO LS-CNTR-VALUE
+                   MOVE 0 TO LS-CNTR-WARNED-FLAG
+           END-EVALUATE.
