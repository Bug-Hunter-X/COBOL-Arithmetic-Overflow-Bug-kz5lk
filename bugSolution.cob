@@ -1,13 +1,592 @@
-01  WS-AREA-1 PIC 9(5) VALUE 99999. 
-01  WS-AREA-2 PIC 9(5). 
-01  WS-OVERFLOW-FLAG PIC 9 VALUE 0. 
-
-PROCEDURE DIVISION.
-    ADD 1 TO WS-AREA-1 ON SIZE ERROR MOVE 1 TO WS-OVERFLOW-FLAG
-    IF WS-OVERFLOW-FLAG = 1 THEN
-        MOVE ZERO TO WS-AREA-1
-        DISPLAY "Overflow occurred! Resetting to zero." 
-    END-IF
-    MOVE WS-AREA-1 TO WS-AREA-2
-    DISPLAY WS-AREA-2
-    STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUGSOLUTION.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CHECKPOINT-FILE
+               ASSIGN TO "COUNTER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT OVERFLOW-LOG-FILE
+               ASSIGN TO "OVERFLOW.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OVERFLOW-LOG-STATUS.
+
+           SELECT OPTIONAL TRANS-FILE
+               ASSIGN TO "TRANSACTIONS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT SUMMARY-REPORT-FILE
+               ASSIGN TO "SUMMARY.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT RECONCILE-LOG-FILE
+               ASSIGN TO "RECON.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECONCILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01  CK-RECORD.
+           05  CK-AREA-1           PIC 9(5).
+           05  CK-AREA-1-GEN       PIC 9(5).
+           05  CK-INVOICE-SEQ      PIC 9(5).
+           05  CK-INVOICE-GEN      PIC 9(5).
+           05  CK-VOLUME-TALLY     PIC 9(5).
+
+       FD  OVERFLOW-LOG-FILE.
+       01  OV-LOG-RECORD           PIC X(200).
+
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           05  TR-AMOUNT           PIC 9(5).
+
+       FD  SUMMARY-REPORT-FILE.
+       01  RPT-RECORD               PIC X(80).
+
+       FD  RECONCILE-LOG-FILE.
+       01  RECON-LOG-RECORD         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY CNTRCTL.
+
+       01  WS-AREA-1                PIC 9(5) VALUE ZERO.
+       01  WS-AREA-1-GEN            PIC 9(5) VALUE ZERO.
+       01  WS-AREA-2                PIC 9(5).
+       01  WS-INVOICE-SEQ           PIC 9(5) VALUE ZERO.
+       01  WS-INVOICE-GEN           PIC 9(5) VALUE ZERO.
+       01  WS-VOLUME-TALLY          PIC 9(5) VALUE ZERO.
+       01  WS-VOLUME-GEN            PIC 9(5) VALUE ZERO.
+       01  WS-OVERFLOW-FLAG         PIC 9 VALUE 0.
+       01  WS-WARNING-FLAG          PIC 9 VALUE 0.
+       01  WS-ABEND-FLAG            PIC 9 VALUE 0.
+       01  WS-CHECKPOINT-STATUS     PIC XX.
+       01  WS-OVERFLOW-LOG-STATUS   PIC XX.
+       01  WS-TRANS-STATUS          PIC XX.
+       01  WS-REPORT-STATUS         PIC XX.
+       01  WS-RECONCILE-STATUS      PIC XX.
+       01  WS-PRE-OVERFLOW-VALUE    PIC 9(5) VALUE ZERO.
+       01  WS-PRIOR-AREA-1          PIC 9(5) VALUE ZERO.
+       01  WS-ONE-UNIT              PIC 9(5) VALUE 1.
+
+       01  WS-TRANS-EOF-FLAG        PIC X VALUE "N".
+           88  WS-TRANS-EOF                  VALUE "Y".
+       01  WS-TRANS-OPEN-FLAG       PIC X VALUE "N".
+           88  WS-TRANS-OPENED               VALUE "Y".
+
+       01  WS-TRANS-COUNT           PIC 9(7) VALUE ZERO.
+       01  WS-OVERFLOW-COUNT        PIC 9(5) VALUE ZERO.
+
+       01  WS-RC-CLEAN              PIC 9(2) VALUE 00.
+       01  WS-RC-OVERFLOW           PIC 9(2) VALUE 04.
+       01  WS-RC-ABEND              PIC 9(2) VALUE 16.
+       01  WS-RC-IO-ERROR           PIC 9(2) VALUE 20.
+       01  WS-FINAL-RETURN-CODE     PIC 9(2) VALUE 00.
+
+       01  WS-IO-CHECK-STATUS       PIC XX.
+       01  WS-IO-CHECK-FILE-NAME    PIC X(20).
+       01  WS-IO-CHECK-ALT-OK       PIC XX VALUE "00".
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CDT-YEAR          PIC 9(4).
+           05  WS-CDT-MONTH         PIC 9(2).
+           05  WS-CDT-DAY           PIC 9(2).
+       01  WS-CURRENT-TIME.
+           05  WS-CDT-HOUR          PIC 9(2).
+           05  WS-CDT-MINUTE        PIC 9(2).
+           05  WS-CDT-SECOND        PIC 9(2).
+           05  WS-CDT-HUNDREDTHS    PIC 9(2).
+
+       01  WS-OVERFLOW-LOG-LINE     PIC X(200) VALUE SPACES.
+       01  WS-PRE-OVERFLOW-EDIT     PIC ZZ,ZZ9.
+       01  WS-RESULT-VALUE          PIC 9(5) VALUE ZERO.
+       01  WS-RESULT-GEN            PIC 9(5) VALUE ZERO.
+       01  WS-RESET-VALUE-EDIT      PIC ZZ,ZZ9.
+       01  WS-GEN-COUNT-EDIT        PIC ZZ,ZZ9.
+       01  WS-OVERFLOW-NOTE         PIC X(55) VALUE "NONE".
+
+       01  WS-WARNING-LOG-LINE      PIC X(80) VALUE SPACES.
+
+       01  WS-RECON-LOG-LINE        PIC X(80) VALUE SPACES.
+       01  WS-PRIOR-AREA-1-EDIT     PIC ZZ,ZZ9.
+       01  WS-CURRENT-AREA-1-EDIT   PIC ZZ,ZZ9.
+
+       01  WS-REPORT-LINE           PIC X(80) VALUE SPACES.
+       01  WS-TRANS-COUNT-EDIT      PIC Z,ZZZ,ZZZ,ZZ9.
+       01  WS-OVERFLOW-COUNT-EDIT   PIC ZZ,ZZ9.
+       01  WS-ENDING-BALANCE-EDIT   PIC ZZ,ZZ9.
+       01  WS-AREA-1-GEN-EDIT       PIC ZZ,ZZ9.
+       01  WS-INVOICE-SEQ-EDIT      PIC ZZ,ZZ9.
+       01  WS-INVOICE-GEN-EDIT      PIC ZZ,ZZ9.
+       01  WS-VOLUME-TALLY-EDIT     PIC ZZ,ZZ9.
+       01  WS-TRUE-COUNT            PIC 9(10) VALUE ZERO.
+       01  WS-TRUE-COUNT-EDIT       PIC Z,ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           MOVE WS-RC-CLEAN TO WS-FINAL-RETURN-CODE
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS
+           PERFORM 3000-FINALIZE
+           MOVE WS-FINAL-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1005-INITIALIZE-COUNTER-TABLE
+           PERFORM 1010-READ-CHECKPOINT
+           PERFORM 1020-OPEN-OVERFLOW-LOG
+           PERFORM 1025-OPEN-RECONCILE-LOG
+           PERFORM 1030-OPEN-TRANSACTION-FILE.
+
+       1005-INITIALIZE-COUNTER-TABLE.
+           SET CNTR-IDX TO WS-CNTR-AREA1-IDX
+           MOVE "WS-AREA-1"      TO CNTR-NAME(CNTR-IDX)
+           MOVE 99999            TO CNTR-MAX-VALUE(CNTR-IDX)
+           MOVE 95000            TO CNTR-WARN-THRESHOLD(CNTR-IDX)
+           MOVE ZERO             TO CNTR-RESET-FLOOR(CNTR-IDX)
+           MOVE ZERO             TO CNTR-OVERFLOW-COUNT(CNTR-IDX)
+           MOVE 0                TO CNTR-WARNED-FLAG(CNTR-IDX)
+           MOVE "W"              TO CNTR-POLICY(CNTR-IDX)
+
+           SET CNTR-IDX TO WS-CNTR-INVSEQ-IDX
+           MOVE "WS-INVOICE-SEQ" TO CNTR-NAME(CNTR-IDX)
+           MOVE 99999            TO CNTR-MAX-VALUE(CNTR-IDX)
+           MOVE 95000            TO CNTR-WARN-THRESHOLD(CNTR-IDX)
+           MOVE 10000            TO CNTR-RESET-FLOOR(CNTR-IDX)
+           MOVE ZERO             TO CNTR-OVERFLOW-COUNT(CNTR-IDX)
+           MOVE 0                TO CNTR-WARNED-FLAG(CNTR-IDX)
+           MOVE "A"              TO CNTR-POLICY(CNTR-IDX)
+
+           SET CNTR-IDX TO WS-CNTR-VOLUME-IDX
+           MOVE "WS-VOLUME-TALLY" TO CNTR-NAME(CNTR-IDX)
+           MOVE 99999            TO CNTR-MAX-VALUE(CNTR-IDX)
+           MOVE 95000            TO CNTR-WARN-THRESHOLD(CNTR-IDX)
+           MOVE ZERO             TO CNTR-RESET-FLOOR(CNTR-IDX)
+           MOVE ZERO             TO CNTR-OVERFLOW-COUNT(CNTR-IDX)
+           MOVE 0                TO CNTR-WARNED-FLAG(CNTR-IDX)
+           MOVE "R"              TO CNTR-POLICY(CNTR-IDX).
+
+       1010-READ-CHECKPOINT.
+           MOVE ZERO TO WS-AREA-1
+           MOVE ZERO TO WS-AREA-1-GEN
+           MOVE CNTR-RESET-FLOOR(WS-CNTR-INVSEQ-IDX) TO WS-INVOICE-SEQ
+           MOVE ZERO TO WS-INVOICE-GEN
+           MOVE ZERO TO WS-VOLUME-TALLY
+           OPEN INPUT CHECKPOINT-FILE
+           EVALUATE WS-CHECKPOINT-STATUS
+               WHEN "00"
+                   READ CHECKPOINT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE CK-AREA-1       TO WS-AREA-1
+                           MOVE CK-AREA-1-GEN   TO WS-AREA-1-GEN
+                           MOVE CK-INVOICE-SEQ  TO WS-INVOICE-SEQ
+                           MOVE CK-INVOICE-GEN  TO WS-INVOICE-GEN
+                           MOVE CK-VOLUME-TALLY TO WS-VOLUME-TALLY
+                   END-READ
+                   CLOSE CHECKPOINT-FILE
+               WHEN "05"
+                   CLOSE CHECKPOINT-FILE
+               WHEN OTHER
+                   MOVE WS-CHECKPOINT-STATUS TO WS-IO-CHECK-STATUS
+                   MOVE "COUNTER.DAT"        TO WS-IO-CHECK-FILE-NAME
+                   PERFORM 9900-CHECK-IO-STATUS
+           END-EVALUATE
+           MOVE WS-AREA-1 TO WS-PRIOR-AREA-1.
+
+       1020-OPEN-OVERFLOW-LOG.
+           OPEN EXTEND OVERFLOW-LOG-FILE
+           IF WS-OVERFLOW-LOG-STATUS NOT = "00"
+               OPEN OUTPUT OVERFLOW-LOG-FILE
+           END-IF.
+
+       1025-OPEN-RECONCILE-LOG.
+           OPEN EXTEND RECONCILE-LOG-FILE
+           IF WS-RECONCILE-STATUS NOT = "00"
+               OPEN OUTPUT RECONCILE-LOG-FILE
+           END-IF.
+
+       1030-OPEN-TRANSACTION-FILE.
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-STATUS = "00"
+               SET WS-TRANS-OPENED TO TRUE
+           ELSE
+               SET WS-TRANS-EOF TO TRUE
+           END-IF.
+
+       2000-PROCESS-TRANSACTIONS.
+           PERFORM UNTIL WS-TRANS-EOF OR WS-ABEND-FLAG = 1
+               READ TRANS-FILE
+                   AT END
+                       SET WS-TRANS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2100-PROCESS-ONE-TRANSACTION
+               END-READ
+           END-PERFORM
+           IF WS-TRANS-OPENED
+               CLOSE TRANS-FILE
+           END-IF.
+
+       2100-PROCESS-ONE-TRANSACTION.
+           PERFORM 2110-INCREMENT-AREA-1
+           IF WS-ABEND-FLAG = 0
+               PERFORM 2120-INCREMENT-INVOICE-SEQ
+           END-IF
+           IF WS-ABEND-FLAG = 0
+               PERFORM 2125-INCREMENT-VOLUME-TALLY
+           END-IF
+           IF WS-ABEND-FLAG = 0
+               MOVE WS-AREA-1 TO WS-AREA-2
+               ADD 1 TO WS-TRANS-COUNT
+               DISPLAY WS-AREA-2
+           END-IF.
+
+       2110-INCREMENT-AREA-1.
+           SET CNTR-IDX TO WS-CNTR-AREA1-IDX
+           CALL "OVFLCHK" USING WS-ONE-UNIT, WS-AREA-1, WS-AREA-1-GEN,
+               CNTR-MAX-VALUE(WS-CNTR-AREA1-IDX),
+               CNTR-WARN-THRESHOLD(WS-CNTR-AREA1-IDX),
+               CNTR-RESET-FLOOR(WS-CNTR-AREA1-IDX),
+               CNTR-POLICY(WS-CNTR-AREA1-IDX),
+               CNTR-WARNED-FLAG(WS-CNTR-AREA1-IDX),
+               WS-PRE-OVERFLOW-VALUE, WS-WARNING-FLAG,
+               WS-OVERFLOW-FLAG, WS-ABEND-FLAG
+           IF WS-WARNING-FLAG = 1
+               PERFORM 2130-WRITE-WARNING-LOG-RECORD
+           END-IF
+           IF WS-OVERFLOW-FLAG = 1
+               ADD 1 TO WS-OVERFLOW-COUNT
+               ADD 1 TO CNTR-OVERFLOW-COUNT(WS-CNTR-AREA1-IDX)
+               DISPLAY "Overflow occurred on WS-AREA-1! Wrapping "
+                   "with generation carry."
+               IF WS-FINAL-RETURN-CODE < WS-RC-OVERFLOW
+                   MOVE WS-RC-OVERFLOW TO WS-FINAL-RETURN-CODE
+               END-IF
+               MOVE WS-AREA-1     TO WS-RESULT-VALUE
+               MOVE WS-AREA-1-GEN TO WS-RESULT-GEN
+               MOVE "NONE"        TO WS-OVERFLOW-NOTE
+               PERFORM 2210-WRITE-OVERFLOW-LOG-RECORD
+           END-IF
+           IF WS-ABEND-FLAG = 1
+               DISPLAY "ABEND: WS-AREA-1 overflow under ABEND "
+                   "policy - halting run for manual review."
+               MOVE WS-RC-ABEND TO WS-FINAL-RETURN-CODE
+           END-IF.
+
+       2120-INCREMENT-INVOICE-SEQ.
+           SET CNTR-IDX TO WS-CNTR-INVSEQ-IDX
+           CALL "OVFLCHK" USING WS-ONE-UNIT, WS-INVOICE-SEQ,
+               WS-INVOICE-GEN,
+               CNTR-MAX-VALUE(WS-CNTR-INVSEQ-IDX),
+               CNTR-WARN-THRESHOLD(WS-CNTR-INVSEQ-IDX),
+               CNTR-RESET-FLOOR(WS-CNTR-INVSEQ-IDX),
+               CNTR-POLICY(WS-CNTR-INVSEQ-IDX),
+               CNTR-WARNED-FLAG(WS-CNTR-INVSEQ-IDX),
+               WS-PRE-OVERFLOW-VALUE, WS-WARNING-FLAG,
+               WS-OVERFLOW-FLAG, WS-ABEND-FLAG
+           IF WS-WARNING-FLAG = 1
+               PERFORM 2130-WRITE-WARNING-LOG-RECORD
+           END-IF
+           IF WS-OVERFLOW-FLAG = 1
+               ADD 1 TO WS-OVERFLOW-COUNT
+               ADD 1 TO CNTR-OVERFLOW-COUNT(WS-CNTR-INVSEQ-IDX)
+               IF WS-FINAL-RETURN-CODE < WS-RC-OVERFLOW
+                   MOVE WS-RC-OVERFLOW TO WS-FINAL-RETURN-CODE
+               END-IF
+               MOVE WS-INVOICE-SEQ TO WS-RESULT-VALUE
+               MOVE WS-INVOICE-GEN TO WS-RESULT-GEN
+               IF WS-ABEND-FLAG = 1
+                   MOVE "AREA-1 ALREADY APPLIED FOR THIS TXN -"
+                       TO WS-OVERFLOW-NOTE
+               ELSE
+                   MOVE "NONE" TO WS-OVERFLOW-NOTE
+               END-IF
+               PERFORM 2210-WRITE-OVERFLOW-LOG-RECORD
+           END-IF
+           IF WS-ABEND-FLAG = 1
+               DISPLAY "ABEND: WS-INVOICE-SEQ overflow under ABEND "
+                   "policy - halting run for manual review."
+               DISPLAY "  TRANS-COUNT NOT INCREMENTED FOR THIS "
+                   "TRANSACTION."
+               MOVE WS-RC-ABEND TO WS-FINAL-RETURN-CODE
+           END-IF.
+
+       2125-INCREMENT-VOLUME-TALLY.
+           SET CNTR-IDX TO WS-CNTR-VOLUME-IDX
+           CALL "OVFLCHK" USING TR-AMOUNT, WS-VOLUME-TALLY,
+               WS-VOLUME-GEN,
+               CNTR-MAX-VALUE(WS-CNTR-VOLUME-IDX),
+               CNTR-WARN-THRESHOLD(WS-CNTR-VOLUME-IDX),
+               CNTR-RESET-FLOOR(WS-CNTR-VOLUME-IDX),
+               CNTR-POLICY(WS-CNTR-VOLUME-IDX),
+               CNTR-WARNED-FLAG(WS-CNTR-VOLUME-IDX),
+               WS-PRE-OVERFLOW-VALUE, WS-WARNING-FLAG,
+               WS-OVERFLOW-FLAG, WS-ABEND-FLAG
+           IF WS-WARNING-FLAG = 1
+               PERFORM 2130-WRITE-WARNING-LOG-RECORD
+           END-IF
+           IF WS-OVERFLOW-FLAG = 1
+               ADD 1 TO WS-OVERFLOW-COUNT
+               ADD 1 TO CNTR-OVERFLOW-COUNT(WS-CNTR-VOLUME-IDX)
+               IF WS-FINAL-RETURN-CODE < WS-RC-OVERFLOW
+                   MOVE WS-RC-OVERFLOW TO WS-FINAL-RETURN-CODE
+               END-IF
+               MOVE WS-VOLUME-TALLY TO WS-RESULT-VALUE
+               MOVE WS-VOLUME-GEN   TO WS-RESULT-GEN
+               MOVE "NONE"          TO WS-OVERFLOW-NOTE
+               PERFORM 2210-WRITE-OVERFLOW-LOG-RECORD
+           END-IF.
+
+       2130-WRITE-WARNING-LOG-RECORD.
+           ACCEPT WS-CURRENT-DATE-TIME FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE SPACES TO WS-WARNING-LOG-LINE
+           STRING
+               WS-CDT-YEAR            DELIMITED BY SIZE
+               "-"                    DELIMITED BY SIZE
+               WS-CDT-MONTH           DELIMITED BY SIZE
+               "-"                    DELIMITED BY SIZE
+               WS-CDT-DAY             DELIMITED BY SIZE
+               " "                    DELIMITED BY SIZE
+               WS-CDT-HOUR            DELIMITED BY SIZE
+               ":"                    DELIMITED BY SIZE
+               WS-CDT-MINUTE          DELIMITED BY SIZE
+               ":"                    DELIMITED BY SIZE
+               WS-CDT-SECOND          DELIMITED BY SIZE
+               " WARNING: COUNTER="   DELIMITED BY SIZE
+               CNTR-NAME(CNTR-IDX)    DELIMITED BY SIZE
+               " APPROACHING CAPACITY" DELIMITED BY SIZE
+               INTO WS-WARNING-LOG-LINE
+           END-STRING
+           MOVE WS-WARNING-LOG-LINE TO OV-LOG-RECORD
+           WRITE OV-LOG-RECORD
+           MOVE WS-OVERFLOW-LOG-STATUS TO WS-IO-CHECK-STATUS
+           MOVE "OVERFLOW.LOG"         TO WS-IO-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-IO-STATUS.
+
+       2210-WRITE-OVERFLOW-LOG-RECORD.
+           ACCEPT WS-CURRENT-DATE-TIME FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE WS-PRE-OVERFLOW-VALUE TO WS-PRE-OVERFLOW-EDIT
+           MOVE WS-RESULT-VALUE TO WS-RESET-VALUE-EDIT
+           MOVE WS-RESULT-GEN TO WS-GEN-COUNT-EDIT
+           MOVE SPACES TO WS-OVERFLOW-LOG-LINE
+           STRING
+               WS-CDT-YEAR            DELIMITED BY SIZE
+               "-"                    DELIMITED BY SIZE
+               WS-CDT-MONTH           DELIMITED BY SIZE
+               "-"                    DELIMITED BY SIZE
+               WS-CDT-DAY             DELIMITED BY SIZE
+               " "                    DELIMITED BY SIZE
+               WS-CDT-HOUR            DELIMITED BY SIZE
+               ":"                    DELIMITED BY SIZE
+               WS-CDT-MINUTE          DELIMITED BY SIZE
+               ":"                    DELIMITED BY SIZE
+               WS-CDT-SECOND          DELIMITED BY SIZE
+               " FIELD="              DELIMITED BY SIZE
+               CNTR-NAME(CNTR-IDX)    DELIMITED BY SIZE
+               " PRE-OVERFLOW-VALUE=" DELIMITED BY SIZE
+               WS-PRE-OVERFLOW-EDIT   DELIMITED BY SIZE
+               " POLICY="             DELIMITED BY SIZE
+               CNTR-POLICY(CNTR-IDX)  DELIMITED BY SIZE
+               " RESULTING-VALUE="    DELIMITED BY SIZE
+               WS-RESET-VALUE-EDIT    DELIMITED BY SIZE
+               " GEN="                DELIMITED BY SIZE
+               WS-GEN-COUNT-EDIT      DELIMITED BY SIZE
+               " NOTE="               DELIMITED BY SIZE
+               WS-OVERFLOW-NOTE       DELIMITED BY SIZE
+               INTO WS-OVERFLOW-LOG-LINE
+           END-STRING
+           MOVE WS-OVERFLOW-LOG-LINE TO OV-LOG-RECORD
+           WRITE OV-LOG-RECORD
+           MOVE WS-OVERFLOW-LOG-STATUS TO WS-IO-CHECK-STATUS
+           MOVE "OVERFLOW.LOG"         TO WS-IO-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-IO-STATUS.
+
+       3000-FINALIZE.
+           PERFORM 3010-WRITE-CHECKPOINT
+           PERFORM 3015-RECONCILE-COUNTER-HISTORY
+           CLOSE OVERFLOW-LOG-FILE
+           CLOSE RECONCILE-LOG-FILE
+           PERFORM 3020-WRITE-SUMMARY-REPORT.
+
+       3010-WRITE-CHECKPOINT.
+           MOVE WS-AREA-1       TO CK-AREA-1
+           MOVE WS-AREA-1-GEN   TO CK-AREA-1-GEN
+           MOVE WS-INVOICE-SEQ  TO CK-INVOICE-SEQ
+           MOVE WS-INVOICE-GEN  TO CK-INVOICE-GEN
+           MOVE WS-VOLUME-TALLY TO CK-VOLUME-TALLY
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-CHECKPOINT-STATUS TO WS-IO-CHECK-STATUS
+           MOVE "COUNTER.DAT"        TO WS-IO-CHECK-FILE-NAME
+           MOVE "05"                 TO WS-IO-CHECK-ALT-OK
+           PERFORM 9900-CHECK-IO-STATUS
+           WRITE CK-RECORD
+           MOVE WS-CHECKPOINT-STATUS TO WS-IO-CHECK-STATUS
+           MOVE "COUNTER.DAT"        TO WS-IO-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-IO-STATUS
+           CLOSE CHECKPOINT-FILE.
+
+       3015-RECONCILE-COUNTER-HISTORY.
+           ACCEPT WS-CURRENT-DATE-TIME FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE WS-PRIOR-AREA-1 TO WS-PRIOR-AREA-1-EDIT
+           MOVE WS-AREA-1 TO WS-CURRENT-AREA-1-EDIT
+           MOVE SPACES TO WS-RECON-LOG-LINE
+           IF WS-AREA-1 < WS-PRIOR-AREA-1 AND
+                   CNTR-OVERFLOW-COUNT(WS-CNTR-AREA1-IDX) = ZERO
+               STRING
+                   WS-CDT-YEAR              DELIMITED BY SIZE
+                   "-"                      DELIMITED BY SIZE
+                   WS-CDT-MONTH             DELIMITED BY SIZE
+                   "-"                      DELIMITED BY SIZE
+                   WS-CDT-DAY               DELIMITED BY SIZE
+                   " ANOMALY: WS-AREA-2 DROPPED FROM "
+                                            DELIMITED BY SIZE
+                   WS-PRIOR-AREA-1-EDIT     DELIMITED BY SIZE
+                   " TO "                   DELIMITED BY SIZE
+                   WS-CURRENT-AREA-1-EDIT   DELIMITED BY SIZE
+                   " WITH NO MATCHING OVERFLOW-AUDIT ENTRY"
+                                            DELIMITED BY SIZE
+                   INTO WS-RECON-LOG-LINE
+               END-STRING
+           ELSE
+               STRING
+                   WS-CDT-YEAR              DELIMITED BY SIZE
+                   "-"                      DELIMITED BY SIZE
+                   WS-CDT-MONTH             DELIMITED BY SIZE
+                   "-"                      DELIMITED BY SIZE
+                   WS-CDT-DAY               DELIMITED BY SIZE
+                   " RECONCILIATION OK: WS-AREA-2 "
+                                            DELIMITED BY SIZE
+                   WS-PRIOR-AREA-1-EDIT     DELIMITED BY SIZE
+                   " -> "                   DELIMITED BY SIZE
+                   WS-CURRENT-AREA-1-EDIT   DELIMITED BY SIZE
+                   INTO WS-RECON-LOG-LINE
+               END-STRING
+           END-IF
+           MOVE WS-RECON-LOG-LINE TO RECON-LOG-RECORD
+           WRITE RECON-LOG-RECORD
+           MOVE WS-RECONCILE-STATUS TO WS-IO-CHECK-STATUS
+           MOVE "RECON.LOG"         TO WS-IO-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-IO-STATUS.
+
+       3020-WRITE-SUMMARY-REPORT.
+           MOVE WS-TRANS-COUNT TO WS-TRANS-COUNT-EDIT
+           MOVE WS-OVERFLOW-COUNT TO WS-OVERFLOW-COUNT-EDIT
+           MOVE WS-AREA-1 TO WS-ENDING-BALANCE-EDIT
+           MOVE WS-AREA-1-GEN TO WS-AREA-1-GEN-EDIT
+           MOVE WS-INVOICE-SEQ TO WS-INVOICE-SEQ-EDIT
+           MOVE WS-INVOICE-GEN TO WS-INVOICE-GEN-EDIT
+           COMPUTE WS-TRUE-COUNT = WS-AREA-1-GEN * 100000 + WS-AREA-1
+           MOVE WS-TRUE-COUNT TO WS-TRUE-COUNT-EDIT
+           OPEN OUTPUT SUMMARY-REPORT-FILE
+           MOVE WS-REPORT-STATUS TO WS-IO-CHECK-STATUS
+           MOVE "SUMMARY.RPT"      TO WS-IO-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-IO-STATUS
+           MOVE "BATCH RUN SUMMARY REPORT" TO RPT-RECORD
+           WRITE RPT-RECORD
+           MOVE WS-REPORT-STATUS TO WS-IO-CHECK-STATUS
+           MOVE "SUMMARY.RPT"      TO WS-IO-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-IO-STATUS
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING
+               "TOTAL TRANSACTIONS PROCESSED: " DELIMITED BY SIZE
+               WS-TRANS-COUNT-EDIT              DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           MOVE WS-REPORT-LINE TO RPT-RECORD
+           WRITE RPT-RECORD
+           MOVE WS-REPORT-STATUS TO WS-IO-CHECK-STATUS
+           MOVE "SUMMARY.RPT"      TO WS-IO-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-IO-STATUS
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING
+               "TOTAL OVERFLOW/RESET EVENTS:  " DELIMITED BY SIZE
+               WS-OVERFLOW-COUNT-EDIT           DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           MOVE WS-REPORT-LINE TO RPT-RECORD
+           WRITE RPT-RECORD
+           MOVE WS-REPORT-STATUS TO WS-IO-CHECK-STATUS
+           MOVE "SUMMARY.RPT"      TO WS-IO-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-IO-STATUS
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING
+               "FINAL ENDING BALANCE:         " DELIMITED BY SIZE
+               WS-ENDING-BALANCE-EDIT           DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           MOVE WS-REPORT-LINE TO RPT-RECORD
+           WRITE RPT-RECORD
+           MOVE WS-REPORT-STATUS TO WS-IO-CHECK-STATUS
+           MOVE "SUMMARY.RPT"      TO WS-IO-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-IO-STATUS
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING
+               "WS-AREA-1 GENERATION COUNT:   " DELIMITED BY SIZE
+               WS-AREA-1-GEN-EDIT               DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           MOVE WS-REPORT-LINE TO RPT-RECORD
+           WRITE RPT-RECORD
+           MOVE WS-REPORT-STATUS TO WS-IO-CHECK-STATUS
+           MOVE "SUMMARY.RPT"      TO WS-IO-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-IO-STATUS
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING
+               "TRUE CUMULATIVE COUNT:        " DELIMITED BY SIZE
+               WS-TRUE-COUNT-EDIT               DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           MOVE WS-REPORT-LINE TO RPT-RECORD
+           WRITE RPT-RECORD
+           MOVE WS-REPORT-STATUS TO WS-IO-CHECK-STATUS
+           MOVE "SUMMARY.RPT"      TO WS-IO-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-IO-STATUS
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING
+               "ENDING INVOICE SEQUENCE:      " DELIMITED BY SIZE
+               WS-INVOICE-SEQ-EDIT              DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           MOVE WS-REPORT-LINE TO RPT-RECORD
+           WRITE RPT-RECORD
+           MOVE WS-REPORT-STATUS TO WS-IO-CHECK-STATUS
+           MOVE "SUMMARY.RPT"      TO WS-IO-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-IO-STATUS
+           MOVE WS-VOLUME-TALLY TO WS-VOLUME-TALLY-EDIT
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING
+               "ENDING VOLUME TALLY:          " DELIMITED BY SIZE
+               WS-VOLUME-TALLY-EDIT             DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           MOVE WS-REPORT-LINE TO RPT-RECORD
+           WRITE RPT-RECORD
+           MOVE WS-REPORT-STATUS TO WS-IO-CHECK-STATUS
+           MOVE "SUMMARY.RPT"      TO WS-IO-CHECK-FILE-NAME
+           PERFORM 9900-CHECK-IO-STATUS
+           CLOSE SUMMARY-REPORT-FILE
+           DISPLAY "TOTAL TRANSACTIONS PROCESSED: " WS-TRANS-COUNT-EDIT
+           DISPLAY "TOTAL OVERFLOW/RESET EVENTS:  "
+               WS-OVERFLOW-COUNT-EDIT
+           DISPLAY "FINAL ENDING BALANCE:         "
+               WS-ENDING-BALANCE-EDIT
+           DISPLAY "TRUE CUMULATIVE COUNT:        "
+               WS-TRUE-COUNT-EDIT.
+
+       9900-CHECK-IO-STATUS.
+           IF WS-IO-CHECK-STATUS NOT = "00"
+                   AND WS-IO-CHECK-STATUS NOT = WS-IO-CHECK-ALT-OK
+               DISPLAY "ERROR: I/O FAILURE ON " WS-IO-CHECK-FILE-NAME
+                   " STATUS=" WS-IO-CHECK-STATUS
+               MOVE WS-RC-IO-ERROR TO WS-FINAL-RETURN-CODE
+           END-IF
+           MOVE "00" TO WS-IO-CHECK-ALT-OK.
