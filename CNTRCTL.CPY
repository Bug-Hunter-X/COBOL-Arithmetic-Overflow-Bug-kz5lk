@@ -0,0 +1,31 @@
+      *****************************************************************
+      *  CNTRCTL.CPY
+      *  Per-counter overflow control table.  One entry per counter
+      *  driven through OVFLCHK - carries the ceiling, the early
+      *  warning threshold, the floor to reset/wrap to, a running
+      *  generation (carry) count, and the policy to apply when the
+      *  counter's ADD trips SIZE ERROR.
+      *
+      *  CNTR-POLICY values:
+      *    'R'  RESET-TO-FLOOR      - reset value to CNTR-RESET-FLOOR
+      *    'W'  WRAP-WITH-GEN-CARRY - bump CNTR-GEN-COUNT, reset
+      *                               value to CNTR-RESET-FLOOR
+      *    'A'  ABEND-FOR-REVIEW    - leave value untouched, signal
+      *                               caller to halt the run
+      *****************************************************************
+       01  WS-COUNTER-CONTROL-TABLE.
+           05  CNTR-ENTRY OCCURS 3 TIMES INDEXED BY CNTR-IDX.
+               10  CNTR-NAME             PIC X(15).
+               10  CNTR-MAX-VALUE        PIC 9(5).
+               10  CNTR-WARN-THRESHOLD   PIC 9(5).
+               10  CNTR-RESET-FLOOR      PIC 9(5).
+               10  CNTR-OVERFLOW-COUNT   PIC 9(5).
+               10  CNTR-WARNED-FLAG      PIC 9.
+               10  CNTR-POLICY           PIC X(1).
+                   88  CNTR-POLICY-RESET        VALUE 'R'.
+                   88  CNTR-POLICY-WRAP-GEN     VALUE 'W'.
+                   88  CNTR-POLICY-ABEND        VALUE 'A'.
+
+       01  WS-CNTR-AREA1-IDX             PIC 9 VALUE 1.
+       01  WS-CNTR-INVSEQ-IDX            PIC 9 VALUE 2.
+       01  WS-CNTR-VOLUME-IDX            PIC 9 VALUE 3.
